@@ -9,9 +9,17 @@
        FILE-CONTROL.
            SELECT IDX-FILE ASSIGN TO IDXFILE
                            ORGANIZATION INDEXED
-                           ACCESS RANDOM
+                           ACCESS DYNAMIC
                            RECORD KEY IDX-KEY
                            STATUS IDX-ST.
+           SELECT AUDIT-FILE ASSIGN TO AUDITFIL
+                           ORGANIZATION SEQUENTIAL
+                           STATUS AUDIT-ST.
+           SELECT CURR-FILE ASSIGN TO CURRFILE
+                           ORGANIZATION INDEXED
+                           ACCESS RANDOM
+                           RECORD KEY CURR-CODE
+                           STATUS CURR-ST.
       *--------------------------------
        DATA DIVISION.
       *--------------------------------
@@ -23,24 +31,54 @@
               10 IDX-CURR          PIC S9(3) COMP.
            05 IDX-NAME             PIC X(15).
            05 IDX-SURNAME          PIC X(15).
-           05 IDX-DATE             PIC S9(7) COMP-3.
+           05 IDX-DATE             PIC S9(8) COMP-3.
            05 IDX-BALANCE          PIC S9(15) COMP-3.
+      *--------------------------------
+       FD  AUDIT-FILE RECORDING MODE F.
+       01  AUDIT-REC.
+           05 AUDIT-TS              PIC X(16).
+           05 AUDIT-ID              PIC 9(5).
+           05 AUDIT-CURR            PIC 9(3).
+           05 AUDIT-TRANS-TYPE      PIC 9.
+           05 AUDIT-NAME-BEFORE     PIC X(15).
+           05 AUDIT-SURNAME-BEFORE  PIC X(15).
+           05 AUDIT-BALANCE-BEFORE  PIC S9(15).
+           05 AUDIT-NAME-AFTER      PIC X(15).
+           05 AUDIT-SURNAME-AFTER   PIC X(15).
+           05 AUDIT-BALANCE-AFTER   PIC S9(15).
+      *--------------------------------
+       FD  CURR-FILE.
+       01  CURR-REC.
+           05 CURR-CODE             PIC S9(3) COMP.
+           05 CURR-NAME             PIC X(15).
       *--------------------------------
        WORKING-STORAGE SECTION.
        01  WS-AREA.
-           05 I                       PIC 99      VALUE 01.
-           05 J                       PIC 99      VALUE 01.
            05 FLAG                    PIC 9       VALUE 0.
            05 IDX-ST                  PIC 99.
               88 IDX-SUCCESS                      VALUE 00 97.
               88 IDX-EOF                          VALUE 10.
+           05 AUDIT-ST                PIC 99.
+              88 AUDIT-SUCCESS                    VALUE 00 97.
+           05 CURR-ST                 PIC 99.
+              88 CURR-SUCCESS                     VALUE 00 97.
+           05 WS-AUD-NAME-BEFORE      PIC X(15).
+           05 WS-AUD-SURNAME-BEFORE   PIC X(15).
+           05 WS-AUD-BALANCE-BEFORE   PIC S9(15).
+           05 WS-AUD-NAME-AFTER       PIC X(15).
+           05 WS-AUD-SURNAME-AFTER    PIC X(15).
+           05 WS-AUD-BALANCE-AFTER    PIC S9(15).
            05 WS-FUNC                       PIC 9.
                  88 WS-FUNC-OPEN                  VALUE 1.
                  88 WS-FUNC-WRITE                 VALUE 2.
                  88 WS-FUNC-UPDATE                VALUE 3.
                  88 WS-FUNC-DELETE                VALUE 4.
                  88 WS-FUNC-READ                  VALUE 5.
+                 88 WS-FUNC-POST                  VALUE 6.
+                 88 WS-FUNC-BROWSE                VALUE 7.
                  88 WS-FUNC-CLOSE                 VALUE 9.
+           05 WS-BROWSE-ID             PIC S9(5) COMP-3 VALUE 0.
+           05 WS-BROWSE-ACTIVE         PIC X            VALUE 'N'.
       *--------------------------------
        LINKAGE SECTION.
        01  LS-SUB-AREA.
@@ -54,11 +92,21 @@
               10 LS-SURNAME-FROM     PIC X(15).
               10 LS-NAME-TO          PIC X(15).
               10 LS-SURNAME-TO       PIC X(15).
+              10 LS-BALANCE-TO       PIC S9(15).
+              10 LS-DATE-TO          PIC 9(8).
+              10 LS-POST-IND         PIC X.
+                 88 LS-POST-DEBIT              VALUE 'D'.
+                 88 LS-POST-CREDIT             VALUE 'C'.
+              10 LS-MORE-IND         PIC X.
+                 88 LS-MORE-YES                VALUE 'Y'.
+                 88 LS-MORE-NO                 VALUE 'N'.
       *--------------------------------
        PROCEDURE DIVISION USING LS-SUB-AREA.
       *--------------------------------
        0000-MAIN.
-           MOVE SPACES TO LS-DATA.
+           MOVE SPACES TO LS-WRONG-EXP.
+           MOVE SPACES TO LS-NAME-FROM.
+           MOVE SPACES TO LS-SURNAME-FROM.
            MOVE LS-FUNC TO WS-FUNC
            EVALUATE TRUE
               WHEN WS-FUNC-OPEN
@@ -71,10 +119,15 @@
                  PERFORM H400-DELETE-RECORD
               WHEN WS-FUNC-READ
                  PERFORM H500-READ-RECORD
+              WHEN WS-FUNC-POST
+                 PERFORM H600-POST-BALANCE
+              WHEN WS-FUNC-BROWSE
+                 PERFORM H900-BROWSE-CUSTOMER
               WHEN WS-FUNC-CLOSE
                  PERFORM H999-CLOSE-FILES
               WHEN OTHER
                  MOVE 'WRONG PROCESS TYPE' TO LS-WRONG-EXP
+                 MOVE 96 TO LS-RC
                  GOBACK
            END-EVALUATE.
        0000-END. EXIT.
@@ -86,10 +139,28 @@
               MOVE IDX-ST TO RETURN-CODE
               STOP RUN
            END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-ST = 35
+              OPEN OUTPUT AUDIT-FILE
+              CLOSE AUDIT-FILE
+              OPEN EXTEND AUDIT-FILE
+           END-IF.
+           IF (AUDIT-ST NOT = 0) AND (AUDIT-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN AUDIT FILE: ' AUDIT-ST
+              MOVE AUDIT-ST TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           OPEN INPUT CURR-FILE.
+           IF (CURR-ST NOT = 0) AND (CURR-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN CURRENCY FILE: ' CURR-ST
+              MOVE CURR-ST TO RETURN-CODE
+              STOP RUN
+           END-IF.
            GOBACK.
        H100-END.
       *--------------------------------
        H200-WRITE-RECORD.
+           PERFORM H800-VALIDATE-CURRENCY.
            PERFORM H500-READ-RECORD
            IF FLAG = 0
               MOVE 'THIS RECORD ALREADY EXIST' TO LS-WRONG-EXP
@@ -97,49 +168,57 @@
               MOVE IDX-ST TO LS-RC
            ELSE
               MOVE 'RECORD WRITTED SUCCESSFULLY' TO LS-WRONG-EXP
-              MOVE 'YASAR' TO IDX-NAME
-              MOVE 'OKTEN' TO IDX-SURNAME
-              MOVE ZEROES TO IDX-DATE
-              MOVE ZEROES TO IDX-BALANCE
+              MOVE LS-NAME-TO TO IDX-NAME
+              MOVE LS-SURNAME-TO TO IDX-SURNAME
+              MOVE LS-DATE-TO TO IDX-DATE
+              MOVE LS-BALANCE-TO TO IDX-BALANCE
               WRITE IDX-REC
-              MOVE IDX-NAME TO LS-NAME-TO
-              MOVE IDX-SURNAME TO LS-SURNAME-TO
               MOVE IDX-ST TO LS-RC
               MOVE 0 TO FLAG
+              MOVE SPACES TO WS-AUD-NAME-BEFORE
+              MOVE SPACES TO WS-AUD-SURNAME-BEFORE
+              MOVE ZEROES TO WS-AUD-BALANCE-BEFORE
+              MOVE IDX-NAME TO WS-AUD-NAME-AFTER
+              MOVE IDX-SURNAME TO WS-AUD-SURNAME-AFTER
+              MOVE IDX-BALANCE TO WS-AUD-BALANCE-AFTER
+              PERFORM H700-WRITE-AUDIT
            END-IF.
            GOBACK.
        H200-END. EXIT.
       *--------------------------------
        H300-UPDATE-RECORD.
+           PERFORM H800-VALIDATE-CURRENCY.
            PERFORM H500-READ-RECORD.
            MOVE IDX-NAME TO LS-NAME-FROM.
            MOVE IDX-SURNAME TO LS-SURNAME-FROM.
-           PERFORM UNTIL I > LENGTH OF IDX-NAME
-              IF IDX-NAME(I:1) NOT = SPACE
-                 MOVE IDX-NAME(I:1) TO LS-NAME-TO(J:1)
-                 ADD 1 TO J
-              END-IF
-              ADD 1 TO I
-           END-PERFORM.
-           MOVE 1 TO I.
-           MOVE 1 TO J.
-           IF LS-NAME-FROM = LS-NAME-TO
-              MOVE 'SPACE NOT FOUND' TO LS-WRONG-EXP
-           ELSE
-              MOVE 'FILE UPDATED SUCCESSFULLY' TO LS-WRONG-EXP
-           END-IF.
-           MOVE LS-NAME-TO  TO IDX-NAME.
-           INSPECT IDX-SURNAME REPLACING ALL 'E' BY 'I'.
-           INSPECT IDX-SURNAME REPLACING ALL 'A' BY 'E'.
-           MOVE IDX-SURNAME TO LS-SURNAME-TO.
+           MOVE IDX-NAME TO WS-AUD-NAME-BEFORE.
+           MOVE IDX-SURNAME TO WS-AUD-SURNAME-BEFORE.
+           MOVE IDX-BALANCE TO WS-AUD-BALANCE-BEFORE.
+           MOVE LS-NAME-TO TO IDX-NAME.
+           MOVE LS-SURNAME-TO TO IDX-SURNAME.
+           MOVE LS-DATE-TO TO IDX-DATE.
+           MOVE LS-BALANCE-TO TO IDX-BALANCE.
+           MOVE 'FILE UPDATED SUCCESSFULLY' TO LS-WRONG-EXP.
            REWRITE IDX-REC.
+           MOVE IDX-ST TO LS-RC.
+           MOVE IDX-NAME TO WS-AUD-NAME-AFTER.
+           MOVE IDX-SURNAME TO WS-AUD-SURNAME-AFTER.
+           MOVE IDX-BALANCE TO WS-AUD-BALANCE-AFTER.
+           PERFORM H700-WRITE-AUDIT.
            GOBACK.
        H300-END. EXIT.
       *--------------------------------
        H400-DELETE-RECORD.
            PERFORM H500-READ-RECORD.
+           MOVE IDX-NAME TO WS-AUD-NAME-BEFORE.
+           MOVE IDX-SURNAME TO WS-AUD-SURNAME-BEFORE.
+           MOVE IDX-BALANCE TO WS-AUD-BALANCE-BEFORE.
            DELETE IDX-FILE.
            MOVE 'RECORD DELETED SUCCESSFULLY' TO LS-WRONG-EXP.
+           MOVE SPACES TO WS-AUD-NAME-AFTER.
+           MOVE SPACES TO WS-AUD-SURNAME-AFTER.
+           MOVE ZEROES TO WS-AUD-BALANCE-AFTER.
+           PERFORM H700-WRITE-AUDIT.
            GOBACK.
        H400-END. EXIT.
       *--------------------------------
@@ -170,9 +249,116 @@
               GOBACK
            END-IF.
        H500-END. EXIT.
+      *--------------------------------
+      *--------------------------------
+      *LS-BALANCE-TO carries the posting amount on entry to
+      *H600-POST-BALANCE and is replaced with the resulting IDX-BALANCE
+      *on return, the same way it carries the target balance for
+      *H200/H300 and echoes back the value written.
+       H600-POST-BALANCE.
+           PERFORM H500-READ-RECORD.
+           MOVE IDX-NAME TO WS-AUD-NAME-BEFORE.
+           MOVE IDX-SURNAME TO WS-AUD-SURNAME-BEFORE.
+           MOVE IDX-BALANCE TO WS-AUD-BALANCE-BEFORE.
+           EVALUATE TRUE
+              WHEN LS-POST-DEBIT
+                 SUBTRACT LS-BALANCE-TO FROM IDX-BALANCE
+              WHEN LS-POST-CREDIT
+                 ADD LS-BALANCE-TO TO IDX-BALANCE
+              WHEN OTHER
+                 MOVE 'INVALID POST INDICATOR' TO LS-WRONG-EXP
+                 MOVE 99 TO LS-RC
+                 GOBACK
+           END-EVALUATE.
+           REWRITE IDX-REC.
+           MOVE IDX-BALANCE TO LS-BALANCE-TO.
+           MOVE IDX-ST TO LS-RC.
+           MOVE 'BALANCE POSTED SUCCESSFULLY' TO LS-WRONG-EXP.
+           MOVE IDX-NAME TO WS-AUD-NAME-AFTER.
+           MOVE IDX-SURNAME TO WS-AUD-SURNAME-AFTER.
+           MOVE IDX-BALANCE TO WS-AUD-BALANCE-AFTER.
+           PERFORM H700-WRITE-AUDIT.
+           GOBACK.
+       H600-END. EXIT.
+      *--------------------------------
+      *--------------------------------
+       H700-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE(1:16) TO AUDIT-TS.
+           MOVE IDX-ID TO AUDIT-ID.
+           MOVE IDX-CURR TO AUDIT-CURR.
+           MOVE WS-FUNC TO AUDIT-TRANS-TYPE.
+           MOVE WS-AUD-NAME-BEFORE TO AUDIT-NAME-BEFORE.
+           MOVE WS-AUD-SURNAME-BEFORE TO AUDIT-SURNAME-BEFORE.
+           MOVE WS-AUD-BALANCE-BEFORE TO AUDIT-BALANCE-BEFORE.
+           MOVE WS-AUD-NAME-AFTER TO AUDIT-NAME-AFTER.
+           MOVE WS-AUD-SURNAME-AFTER TO AUDIT-SURNAME-AFTER.
+           MOVE WS-AUD-BALANCE-AFTER TO AUDIT-BALANCE-AFTER.
+           WRITE AUDIT-REC.
+       H700-END. EXIT.
+      *--------------------------------
+       H800-VALIDATE-CURRENCY.
+           MOVE LS-CURR TO CURR-CODE.
+           READ CURR-FILE KEY IS CURR-CODE
+           INVALID KEY
+              MOVE 'INVALID CURRENCY CODE' TO LS-WRONG-EXP
+              MOVE 98 TO LS-RC
+              GOBACK
+           END-READ.
+       H800-END. EXIT.
+      *--------------------------------
+      *--------------------------------
+      *Browses all IDX-CURR records for a single IDX-ID. The first
+      *call for a given LS-ID starts the file on the partial key and
+      *returns the first matching record; each following call with
+      *the same LS-ID reads the next record. LS-MORE-IND comes back
+      *'Y' while a record is returned and 'N' once the customer has
+      *no more records, at which point the browse position resets so
+      *a later LS-ID starts a fresh scan.
+       H900-BROWSE-CUSTOMER.
+           IF (WS-BROWSE-ACTIVE = 'N') OR (LS-ID NOT = WS-BROWSE-ID)
+              MOVE LS-ID TO IDX-ID
+              MOVE ZEROES TO IDX-CURR
+              START IDX-FILE KEY IS NOT LESS THAN IDX-KEY
+              INVALID KEY
+                 MOVE 'NO RECORDS FOR CUSTOMER' TO LS-WRONG-EXP
+                 MOVE 'N' TO WS-BROWSE-ACTIVE
+                 MOVE 'N' TO LS-MORE-IND
+                 MOVE 0 TO LS-RC
+                 GOBACK
+              END-START
+              MOVE LS-ID TO WS-BROWSE-ID
+              MOVE 'Y' TO WS-BROWSE-ACTIVE
+           END-IF.
+           READ IDX-FILE NEXT RECORD
+           AT END
+              MOVE 'NO MORE RECORDS FOR CUSTOMER' TO LS-WRONG-EXP
+              MOVE 'N' TO WS-BROWSE-ACTIVE
+              MOVE 'N' TO LS-MORE-IND
+              MOVE 0 TO LS-RC
+              GOBACK
+           END-READ.
+           IF IDX-ID NOT = LS-ID
+              MOVE 'NO MORE RECORDS FOR CUSTOMER' TO LS-WRONG-EXP
+              MOVE 'N' TO WS-BROWSE-ACTIVE
+              MOVE 'N' TO LS-MORE-IND
+              MOVE 0 TO LS-RC
+              GOBACK
+           END-IF.
+           MOVE IDX-CURR TO LS-CURR.
+           MOVE IDX-NAME TO LS-NAME-FROM.
+           MOVE IDX-SURNAME TO LS-SURNAME-FROM.
+           MOVE IDX-BALANCE TO LS-BALANCE-TO.
+           MOVE IDX-DATE TO LS-DATE-TO.
+           MOVE IDX-ST TO LS-RC.
+           MOVE 'RECORD FOUND' TO LS-WRONG-EXP.
+           MOVE 'Y' TO LS-MORE-IND.
+           GOBACK.
+       H900-END. EXIT.
       *--------------------------------
        H999-CLOSE-FILES.
            CLOSE IDX-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE CURR-FILE.
            GOBACK.
        H999-END. EXIT.
       *--------------------------------
