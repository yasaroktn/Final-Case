@@ -11,6 +11,13 @@
                            STATUS INP-ST.
            SELECT OUT-FILE ASSIGN TO OUTFILE
                            STATUS OUT-ST.
+           SELECT REJ-FILE ASSIGN TO REJFILE
+                           STATUS REJ-ST.
+           SELECT CHK-FILE ASSIGN TO CHKPTFIL
+                           ORGANIZATION RELATIVE
+                           ACCESS RANDOM
+                           RELATIVE KEY CHK-RK
+                           STATUS CHK-ST.
       *--------------------------------
        DATA DIVISION.
       *--------------------------------
@@ -31,12 +38,46 @@
               10 OUT-SURNAME-FROM  PIC X(15).
               10 OUT-NAME-TO       PIC X(15).
               10 OUT-SURNAME-TO    PIC X(15).
+              10 OUT-BALANCE-TO    PIC S9(15).
+              10 OUT-DATE-TO       PIC 9(8).
+              10 OUT-POST-IND      PIC X.
+              10 OUT-MORE-IND      PIC X.
+      *--------------------------------
+       FD  REJ-FILE RECORDING MODE F.
+       01  REJ-REC.
+           05 RREC-PROCESS-TYPE    PIC 9.
+           05 FILLER               PIC X(2)   VALUE SPACES.
+           05 REJ-ID-O             PIC 9(5).
+           05 FILLER               PIC X(2)   VALUE SPACES.
+           05 REJ-CURR-O           PIC 9(3).
+           05 FILLER               PIC X(2)   VALUE SPACES.
+           05 REJ-RC-O             PIC 9(2).
+           05 FILLER               PIC X(2)   VALUE SPACES.
+           05 REJ-DATA-O.
+              10 REJ-WRONG-EXP     PIC X(30).
+              10 REJ-NAME-FROM     PIC X(15).
+              10 REJ-SURNAME-FROM  PIC X(15).
+              10 REJ-NAME-TO       PIC X(15).
+              10 REJ-SURNAME-TO    PIC X(15).
+              10 REJ-BALANCE-TO    PIC S9(15).
+              10 REJ-DATE-TO       PIC 9(8).
+              10 REJ-POST-IND      PIC X.
+              10 REJ-MORE-IND      PIC X.
+      *--------------------------------
+       FD  CHK-FILE RECORDING MODE F.
+       01  CHK-REC.
+           05 CHK-COUNT             PIC 9(9).
       *--------------------------------
        FD  INP-FILE RECORDING MODE F.
        01  INP-REC.
            05 PROCESS-TYPE    PIC X.
            05 INP-ID          PIC X(5).
            05 INP-CURR        PIC X(3).
+           05 INP-NAME        PIC X(15).
+           05 INP-SURNAME     PIC X(15).
+           05 INP-BALANCE     PIC S9(15).
+           05 INP-DATE        PIC 9(8).
+           05 INP-POST-IND    PIC X.
       *--------------------------------
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
@@ -46,6 +87,25 @@
               88 INP-EOF                             VALUE 10.
            05 OUT-ST                        PIC 99.
               88 OUT-SUCCESS                         VALUE 00 97.
+           05 REJ-ST                        PIC 99.
+              88 REJ-SUCCESS                         VALUE 00 97.
+           05 WS-REJ-OPEN                   PIC X    VALUE 'N'.
+           05 CHK-ST                        PIC 99.
+              88 CHK-SUCCESS                         VALUE 00 97.
+           05 CHK-RK                        PIC 9(9) VALUE 1.
+           05 WS-CHK-OPEN                   PIC X    VALUE 'N'.
+           05 WS-ABEND                      PIC X    VALUE 'N'.
+           05 WS-RESTART-COUNT              PIC 9(9) VALUE 0.
+           05 WS-PROCESSED-COUNT            PIC 9(9) VALUE 0.
+           05 WS-NEXT-COUNT                 PIC 9(9) VALUE 0.
+           05 WS-OUT-OPEN                   PIC X    VALUE 'N'.
+           05 WS-CNT-WRITE                  PIC 9(7) VALUE 0.
+           05 WS-CNT-UPDATE                 PIC 9(7) VALUE 0.
+           05 WS-CNT-DELETE                 PIC 9(7) VALUE 0.
+           05 WS-CNT-READ                   PIC 9(7) VALUE 0.
+           05 WS-CNT-POST                   PIC 9(7) VALUE 0.
+           05 WS-CNT-BROWSE                 PIC 9(7) VALUE 0.
+           05 WS-CNT-REJECTED               PIC 9(7) VALUE 0.
            05 WS-SUB-AREA.
               10 WS-SUB-FUNC                PIC 9.
                  88 WS-FUNC-OPEN                     VALUE 1.
@@ -53,17 +113,28 @@
                  88 WS-FUNC-UPDATE                   VALUE 3.
                  88 WS-FUNC-DELETE                   VALUE 4.
                  88 WS-FUNC-READ                     VALUE 5.
+                 88 WS-FUNC-POST                     VALUE 6.
+                 88 WS-FUNC-BROWSE                   VALUE 7.
                  88 WS-FUNC-CLOSE                    VALUE 9.
               10 WS-SUB-ID                  PIC 9(5).
               10 WS-SUB-CURR                PIC 9(3).
               10 WS-SUB-RC                  PIC 9(2).
-              10 WS-SUB-DATA                PIC X(90).
+              10 WS-SUB-DATA.
+                 15 WS-SUB-WRONG-EXP        PIC X(30).
+                 15 WS-SUB-NAME-FROM        PIC X(15).
+                 15 WS-SUB-SURNAME-FROM     PIC X(15).
+                 15 WS-SUB-NAME-TO          PIC X(15).
+                 15 WS-SUB-SURNAME-TO       PIC X(15).
+                 15 WS-SUB-BALANCE-TO       PIC S9(15).
+                 15 WS-SUB-DATE-TO          PIC 9(8).
+                 15 WS-SUB-POST-IND         PIC X.
+                 15 WS-SUB-MORE-IND         PIC X.
         01  HEADER-1.
            05  FILLER         PIC X(13)           VALUE 'FINAL PROJECT'.
            05  FILLER         PIC X(04)           VALUE SPACES.
            05  FILLER         PIC X(09)           VALUE 'AUTHOR : '.
            05  FILLER         PIC X(11)           VALUE 'YASAR OKTEN'.
-           05  FILLER         PIC X(72)           VALUE SPACES.
+           05  FILLER         PIC X(97)           VALUE SPACES.
       *--------------------------------
        01  HEADER-2.
            05 FILLER        PIC X(12) VALUE 'PROCESS TYPE'.
@@ -75,7 +146,7 @@
            05 FILLER        PIC X(17) VALUE 'NAME-SURNAME FROM'.
            05 FILLER        PIC X(13) VALUE SPACES.
            05 FILLER        PIC X(15) VALUE 'NAME-SURNAME TO'.
-           05 FILLER        PIC X(15) VALUE SPACES.
+           05 FILLER        PIC X(40) VALUE SPACES.
       *--------------------------------
        01  HEADER-3.
            05 FILLER        PIC X(13) VALUE '_____________'.
@@ -87,7 +158,31 @@
            05 FILLER        PIC X(25) VALUE '_________________________'.
            05 FILLER        PIC X(05) VALUE SPACES.
            05 FILLER        PIC X(25) VALUE '_________________________'.
-           05 FILLER        PIC X(05) VALUE SPACES.
+           05 FILLER        PIC X(30) VALUE SPACES.
+      *--------------------------------
+       01  TRAILER-1.
+           05 FILLER        PIC X(26) VALUE 'END OF JOB CONTROL TOTALS'.
+           05 FILLER        PIC X(108) VALUE SPACES.
+      *--------------------------------
+      *TRAILER-LABEL/TRAILER-COUNT below are sized and spaced to line
+      *up under these same two column headers.
+       01  TRAILER-2.
+           05 FILLER        PIC X(15) VALUE 'PROCESS TYPE'.
+           05 FILLER        PIC X(02) VALUE SPACES.
+           05 FILLER        PIC X(07) VALUE 'COUNT'.
+           05 FILLER        PIC X(110) VALUE SPACES.
+      *--------------------------------
+       01  TRAILER-3.
+           05 FILLER        PIC X(15) VALUE '_______________'.
+           05 FILLER        PIC X(02) VALUE SPACES.
+           05 FILLER        PIC X(07) VALUE '_______'.
+           05 FILLER        PIC X(110) VALUE SPACES.
+      *--------------------------------
+       01  TRAILER-DETAIL.
+           05 TRAILER-LABEL PIC X(15).
+           05 FILLER        PIC X(02) VALUE SPACES.
+           05 TRAILER-COUNT PIC ZZZZZZ9.
+           05 FILLER        PIC X(110) VALUE SPACES.
       *--------------------------------
        PROCEDURE DIVISION.
       *--------------------------------
@@ -101,9 +196,21 @@
        H100-OPEN-FILES.
            OPEN INPUT  INP-FILE.
            OPEN OUTPUT OUT-FILE.
+           OPEN OUTPUT REJ-FILE.
            PERFORM H110-OPEN-CONTROL.
+           PERFORM H120-OPEN-CHECKPOINT.
            SET WS-FUNC-OPEN TO TRUE.
            CALL WS-PBEGIDX USING WS-SUB-AREA.
+           MOVE WS-RESTART-COUNT TO WS-PROCESSED-COUNT.
+           IF WS-RESTART-COUNT > 0
+              DISPLAY 'RESUMING FROM CHECKPOINT, SKIPPING '
+                 WS-RESTART-COUNT ' ALREADY POSTED RECORDS'
+              PERFORM WS-RESTART-COUNT TIMES
+                 READ INP-FILE
+              END-PERFORM
+           END-IF.
+           MOVE 'Y' TO WS-OUT-OPEN.
+           MOVE 'Y' TO WS-REJ-OPEN.
            READ INP-FILE.
        H100-END. EXIT.
       *--------------------------------
@@ -119,7 +226,38 @@
            MOVE OUT-ST TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+      *--------------------------------
+           IF (REJ-ST NOT = 0) AND (REJ-ST NOT = 97)
+           DISPLAY 'UNABLE TO OPEN REJECT FILE: ' REJ-ST
+           MOVE REJ-ST TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
        H110-END. EXIT.
+      *--------------------------------
+       H120-OPEN-CHECKPOINT.
+           OPEN I-O CHK-FILE.
+           IF CHK-ST = 35
+              OPEN OUTPUT CHK-FILE
+              MOVE 1 TO CHK-RK
+              MOVE 0 TO CHK-COUNT
+              WRITE CHK-REC
+              CLOSE CHK-FILE
+              OPEN I-O CHK-FILE
+           END-IF.
+           IF (CHK-ST NOT = 0) AND (CHK-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN CHECKPOINT FILE: ' CHK-ST
+              MOVE CHK-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           MOVE 'Y' TO WS-CHK-OPEN.
+           MOVE 1 TO CHK-RK.
+           READ CHK-FILE.
+           IF CHK-SUCCESS
+              MOVE CHK-COUNT TO WS-RESTART-COUNT
+           ELSE
+              MOVE 0 TO WS-RESTART-COUNT
+           END-IF.
+       H120-END. EXIT.
       *--------------------------------
        H200-WRITE-HEADERS.
            WRITE OUT-REC FROM HEADER-1.
@@ -141,25 +279,146 @@
            IF (INP-ST NOT = 0) AND (INP-ST NOT = 97)
            DISPLAY 'UNABLE TO READ INPUT FILE: ' INP-ST
            MOVE INP-ST TO RETURN-CODE
+           MOVE 'Y' TO WS-ABEND
            PERFORM H999-PROGRAM-EXIT
            END-IF.
            MOVE PROCESS-TYPE TO WS-SUB-FUNC
            MOVE INP-ID TO WS-SUB-ID
            MOVE INP-CURR TO WS-SUB-CURR
-           MOVE SPACES      TO OUT-REC
-           CALL WS-PBEGIDX USING WS-SUB-AREA.
-           MOVE WS-SUB-FUNC TO OREC-PROCESS-TYPE.
-           MOVE WS-SUB-ID   TO OUT-ID-O.
-           MOVE WS-SUB-CURR TO OUT-CURR-O.
-           MOVE WS-SUB-RC   TO OUT-RC-O.
-           MOVE WS-SUB-DATA TO OUT-DATA-O.
-           WRITE OUT-REC.
+           MOVE INP-NAME TO WS-SUB-NAME-TO
+           MOVE INP-SURNAME TO WS-SUB-SURNAME-TO
+           MOVE INP-BALANCE TO WS-SUB-BALANCE-TO
+           MOVE INP-DATE TO WS-SUB-DATE-TO
+           MOVE INP-POST-IND TO WS-SUB-POST-IND
+           MOVE SPACE TO WS-SUB-MORE-IND
+           COMPUTE WS-NEXT-COUNT = WS-PROCESSED-COUNT + 1.
+      *POST applies a delta (debit/credit) rather than setting an
+      *absolute value, so replaying it after an abend would post it
+      *twice. The checkpoint is advanced before the CALL for POST
+      *only, trading "an abend between checkpoint and CALL skips one
+      *un-applied post on restart" for the far worse alternative of
+      *silently double-posting a balance change. Every other process
+      *type keeps the checkpoint-after-CALL ordering used since
+      *req004, since retrying WRITE/UPDATE/DELETE/READ/BROWSE is
+      *either rejected outright or simply reapplies the same
+      *end-state.
+           IF WS-FUNC-POST
+              MOVE WS-NEXT-COUNT TO CHK-COUNT
+              MOVE 1 TO CHK-RK
+              REWRITE CHK-REC
+           END-IF.
+           IF WS-FUNC-BROWSE
+              PERFORM H310-BROWSE-CUSTOMER
+           ELSE
+              CALL WS-PBEGIDX USING WS-SUB-AREA
+              PERFORM H320-WRITE-RESULT
+              EVALUATE TRUE
+                 WHEN WS-FUNC-WRITE
+                    ADD 1 TO WS-CNT-WRITE
+                 WHEN WS-FUNC-UPDATE
+                    ADD 1 TO WS-CNT-UPDATE
+                 WHEN WS-FUNC-DELETE
+                    ADD 1 TO WS-CNT-DELETE
+                 WHEN WS-FUNC-READ
+                    ADD 1 TO WS-CNT-READ
+                 WHEN WS-FUNC-POST
+                    ADD 1 TO WS-CNT-POST
+              END-EVALUATE
+           END-IF.
+           IF NOT WS-FUNC-POST
+              MOVE WS-NEXT-COUNT TO CHK-COUNT
+              MOVE 1 TO CHK-RK
+              REWRITE CHK-REC
+           END-IF.
+           MOVE WS-NEXT-COUNT TO WS-PROCESSED-COUNT.
            READ INP-FILE.
        H300-END. EXIT.
+      *--------------------------------
+      *Loops PBEGIDX process type 7 for a single customer, writing
+      *one detail record per currency balance returned, until
+      *LS-MORE-IND comes back 'N' (no more records for that IDX-ID).
+       H310-BROWSE-CUSTOMER.
+           MOVE 'Y' TO WS-SUB-MORE-IND.
+           PERFORM UNTIL WS-SUB-MORE-IND = 'N'
+              CALL WS-PBEGIDX USING WS-SUB-AREA
+              PERFORM H320-WRITE-RESULT
+              IF WS-SUB-MORE-IND = 'Y'
+                 ADD 1 TO WS-CNT-BROWSE
+              END-IF
+           END-PERFORM.
+       H310-END. EXIT.
+      *--------------------------------
+      *Routes one PBEGIDX result to the normal detail report when
+      *WS-SUB-RC is zero, or to the reject file when it is not, so
+      *exception handling can work off the reject file alone.
+       H320-WRITE-RESULT.
+           IF (WS-SUB-RC NOT = ZERO) AND (WS-SUB-RC NOT = 97)
+              MOVE SPACES      TO REJ-REC
+              MOVE WS-SUB-FUNC TO RREC-PROCESS-TYPE
+              MOVE WS-SUB-ID   TO REJ-ID-O
+              MOVE WS-SUB-CURR TO REJ-CURR-O
+              MOVE WS-SUB-RC   TO REJ-RC-O
+              MOVE WS-SUB-DATA TO REJ-DATA-O
+              WRITE REJ-REC
+              ADD 1 TO WS-CNT-REJECTED
+           ELSE
+              MOVE SPACES      TO OUT-REC
+              MOVE WS-SUB-FUNC TO OREC-PROCESS-TYPE
+              MOVE WS-SUB-ID   TO OUT-ID-O
+              MOVE WS-SUB-CURR TO OUT-CURR-O
+              MOVE WS-SUB-RC   TO OUT-RC-O
+              MOVE WS-SUB-DATA TO OUT-DATA-O
+              WRITE OUT-REC
+           END-IF.
+       H320-END. EXIT.
+      *--------------------------------
+       H400-WRITE-TRAILER.
+           WRITE OUT-REC FROM TRAILER-1.
+           MOVE SPACES TO OUT-REC.
+           WRITE OUT-REC AFTER ADVANCING 1 LINES.
+           WRITE OUT-REC FROM TRAILER-2.
+           WRITE OUT-REC FROM TRAILER-3.
+           MOVE 'WRITE (TYPE 2)' TO TRAILER-LABEL.
+           MOVE WS-CNT-WRITE TO TRAILER-COUNT.
+           WRITE OUT-REC FROM TRAILER-DETAIL.
+           MOVE 'UPDATE (TYPE 3)' TO TRAILER-LABEL.
+           MOVE WS-CNT-UPDATE TO TRAILER-COUNT.
+           WRITE OUT-REC FROM TRAILER-DETAIL.
+           MOVE 'DELETE (TYPE 4)' TO TRAILER-LABEL.
+           MOVE WS-CNT-DELETE TO TRAILER-COUNT.
+           WRITE OUT-REC FROM TRAILER-DETAIL.
+           MOVE 'READ (TYPE 5)' TO TRAILER-LABEL.
+           MOVE WS-CNT-READ TO TRAILER-COUNT.
+           WRITE OUT-REC FROM TRAILER-DETAIL.
+           MOVE 'POST (TYPE 6)' TO TRAILER-LABEL.
+           MOVE WS-CNT-POST TO TRAILER-COUNT.
+           WRITE OUT-REC FROM TRAILER-DETAIL.
+           MOVE 'BROWSE (TYPE 7)' TO TRAILER-LABEL.
+           MOVE WS-CNT-BROWSE TO TRAILER-COUNT.
+           WRITE OUT-REC FROM TRAILER-DETAIL.
+           MOVE 'TOTAL REJECTED' TO TRAILER-LABEL.
+           MOVE WS-CNT-REJECTED TO TRAILER-COUNT.
+           WRITE OUT-REC FROM TRAILER-DETAIL.
+           MOVE SPACES TO OUT-REC.
+       H400-END. EXIT.
       *--------------------------------
        H999-PROGRAM-EXIT.
+           IF WS-OUT-OPEN = 'Y'
+              PERFORM H400-WRITE-TRAILER
+           END-IF.
+           IF WS-CHK-OPEN = 'Y'
+              IF WS-ABEND NOT = 'Y'
+                 MOVE 0 TO CHK-COUNT
+                 MOVE 1 TO CHK-RK
+                 REWRITE CHK-REC
+              END-IF
+              CLOSE CHK-FILE
+           END-IF.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
+           IF WS-REJ-OPEN = 'Y'
+              CLOSE REJ-FILE
+           END-IF.
            SET WS-FUNC-CLOSE TO TRUE.
            CALL WS-PBEGIDX USING WS-SUB-AREA.
            STOP RUN.
