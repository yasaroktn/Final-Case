@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+      *--------------------------------
+       PROGRAM-ID.    PBTRIALB.
+       AUTHOR.        YASAR OKTEN.
+      *--------------------------------
+       ENVIRONMENT DIVISION.
+      *--------------------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE ASSIGN TO IDXFILE
+                           ORGANIZATION INDEXED
+                           ACCESS SEQUENTIAL
+                           RECORD KEY IDX-KEY
+                           STATUS IDX-ST.
+           SELECT REP-FILE ASSIGN TO TRIALFIL
+                           STATUS REP-ST.
+      *--------------------------------
+       DATA DIVISION.
+      *--------------------------------
+       FILE SECTION.
+       FD  IDX-FILE.
+       01  IDX-REC.
+           05 IDX-KEY.
+              10 IDX-ID            PIC S9(5) COMP-3.
+              10 IDX-CURR          PIC S9(3) COMP.
+           05 IDX-NAME             PIC X(15).
+           05 IDX-SURNAME          PIC X(15).
+           05 IDX-DATE             PIC S9(8) COMP-3.
+           05 IDX-BALANCE          PIC S9(15) COMP-3.
+      *--------------------------------
+       FD  REP-FILE RECORDING MODE F.
+       01  REP-REC                 PIC X(133).
+      *--------------------------------
+       WORKING-STORAGE SECTION.
+       01  WS-AREA.
+           05 IDX-ST                  PIC 99.
+              88 IDX-SUCCESS                      VALUE 00 97.
+              88 IDX-EOF                          VALUE 10.
+           05 REP-ST                  PIC 99.
+              88 REP-SUCCESS                      VALUE 00 97.
+           05 WS-REC-COUNT             PIC 9(7)   VALUE 0.
+           05 WS-GRAND-TOTAL           PIC S9(15) VALUE 0.
+           05 WS-CX                    PIC 9(4)   VALUE 0.
+       01  WS-CURR-TABLE.
+           05 WS-CURR-ENTRY OCCURS 1000 TIMES.
+              10 WS-CURR-SEEN          PIC X            VALUE 'N'.
+              10 WS-CURR-TOTAL         PIC S9(15) COMP-3 VALUE 0.
+      *--------------------------------
+       01  HEADER-1.
+           05  FILLER         PIC X(13)           VALUE 'TRIAL BALANCE'.
+           05  FILLER         PIC X(04)           VALUE SPACES.
+           05  FILLER         PIC X(09)           VALUE 'AUTHOR : '.
+           05  FILLER         PIC X(11)           VALUE 'YASAR OKTEN'.
+           05  FILLER         PIC X(96)           VALUE SPACES.
+      *--------------------------------
+       01  HEADER-2.
+           05 FILLER        PIC X(05) VALUE 'ID'.
+           05 FILLER        PIC X(05) VALUE SPACES.
+           05 FILLER        PIC X(04) VALUE 'CURR'.
+           05 FILLER        PIC X(04) VALUE SPACES.
+           05 FILLER        PIC X(15) VALUE 'NAME'.
+           05 FILLER        PIC X(05) VALUE SPACES.
+           05 FILLER        PIC X(15) VALUE 'SURNAME'.
+           05 FILLER        PIC X(05) VALUE SPACES.
+           05 FILLER        PIC X(07) VALUE 'BALANCE'.
+           05 FILLER        PIC X(68) VALUE SPACES.
+      *--------------------------------
+       01  HEADER-3.
+           05 FILLER        PIC X(05) VALUE '_____'.
+           05 FILLER        PIC X(05) VALUE SPACES.
+           05 FILLER        PIC X(04) VALUE '____'.
+           05 FILLER        PIC X(04) VALUE SPACES.
+           05 FILLER        PIC X(15) VALUE '_______________'.
+           05 FILLER        PIC X(05) VALUE SPACES.
+           05 FILLER        PIC X(15) VALUE '_______________'.
+           05 FILLER        PIC X(05) VALUE SPACES.
+           05 FILLER        PIC X(15) VALUE '_______________'.
+           05 FILLER        PIC X(60) VALUE SPACES.
+      *--------------------------------
+       01  DETAIL-LINE.
+           05 DL-ID          PIC 9(5).
+           05 FILLER         PIC X(05) VALUE SPACES.
+           05 DL-CURR        PIC 9(3).
+           05 FILLER         PIC X(05) VALUE SPACES.
+           05 DL-NAME        PIC X(15).
+           05 FILLER         PIC X(05) VALUE SPACES.
+           05 DL-SURNAME     PIC X(15).
+           05 FILLER         PIC X(05) VALUE SPACES.
+           05 DL-BALANCE     PIC S9(15).
+           05 FILLER         PIC X(60) VALUE SPACES.
+      *--------------------------------
+       01  TRAILER-1.
+           05 FILLER    PIC X(27) VALUE 'TRIAL BALANCE CONTROL TOTAL'.
+           05 FILLER    PIC X(106) VALUE SPACES.
+      *--------------------------------
+       01  TRAILER-2.
+           05 FILLER        PIC X(04) VALUE 'CURR'.
+           05 FILLER        PIC X(04) VALUE SPACES.
+           05 FILLER        PIC X(15) VALUE 'CURRENCY TOTAL'.
+           05 FILLER        PIC X(110) VALUE SPACES.
+      *--------------------------------
+       01  TRAILER-3.
+           05 FILLER        PIC X(04) VALUE '____'.
+           05 FILLER        PIC X(04) VALUE SPACES.
+           05 FILLER        PIC X(15) VALUE '_______________'.
+           05 FILLER        PIC X(110) VALUE SPACES.
+      *--------------------------------
+       01  TRAILER-DETAIL.
+           05 TRAILER-CURR   PIC 999.
+           05 FILLER         PIC X(04) VALUE SPACES.
+           05 TRAILER-TOTAL  PIC S9(15).
+           05 FILLER         PIC X(111) VALUE SPACES.
+      *--------------------------------
+       01  TRAILER-COUNT-LINE.
+           05 FILLER          PIC X(20) VALUE 'TOTAL RECORDS READ  '.
+           05 TRC-REC-COUNT   PIC ZZZZZZ9.
+           05 FILLER          PIC X(106) VALUE SPACES.
+      *--------------------------------
+       01  TRAILER-GRAND-LINE.
+           05 FILLER          PIC X(20) VALUE 'GRAND TOTAL BALANCE '.
+           05 TRC-GRAND-TOTAL PIC S9(15).
+           05 FILLER          PIC X(98) VALUE SPACES.
+      *--------------------------------
+       PROCEDURE DIVISION.
+      *--------------------------------
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-WRITE-HEADERS.
+           PERFORM H300-READ-AND-LIST UNTIL IDX-EOF.
+           PERFORM H400-WRITE-TRAILER.
+           PERFORM H999-PROGRAM-EXIT.
+       MAIN-END. EXIT.
+      *--------------------------------
+       H100-OPEN-FILES.
+           OPEN INPUT IDX-FILE.
+           IF (IDX-ST NOT = 0) AND (IDX-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN INDEX FILE: ' IDX-ST
+              MOVE IDX-ST TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT REP-FILE.
+           IF (REP-ST NOT = 0) AND (REP-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN TRIAL BALANCE FILE: ' REP-ST
+              MOVE REP-ST TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           READ IDX-FILE NEXT RECORD
+           AT END
+              MOVE 10 TO IDX-ST
+           END-READ.
+       H100-END. EXIT.
+      *--------------------------------
+       H200-WRITE-HEADERS.
+           WRITE REP-REC FROM HEADER-1.
+           MOVE SPACES TO REP-REC.
+           WRITE REP-REC AFTER ADVANCING 1 LINES.
+           WRITE REP-REC FROM HEADER-2.
+           WRITE REP-REC FROM HEADER-3.
+           WRITE REP-REC AFTER ADVANCING 1 LINES.
+           MOVE SPACES TO REP-REC.
+       H200-END. EXIT.
+      *--------------------------------
+       H300-READ-AND-LIST.
+           MOVE IDX-ID TO DL-ID.
+           MOVE IDX-CURR TO DL-CURR.
+           MOVE IDX-NAME TO DL-NAME.
+           MOVE IDX-SURNAME TO DL-SURNAME.
+           MOVE IDX-BALANCE TO DL-BALANCE.
+           WRITE REP-REC FROM DETAIL-LINE.
+           ADD 1 TO WS-REC-COUNT.
+           ADD IDX-BALANCE TO WS-GRAND-TOTAL.
+           COMPUTE WS-CX = IDX-CURR + 1.
+           MOVE 'Y' TO WS-CURR-SEEN(WS-CX).
+           ADD IDX-BALANCE TO WS-CURR-TOTAL(WS-CX).
+           READ IDX-FILE NEXT RECORD
+           AT END
+              MOVE 10 TO IDX-ST
+           END-READ.
+       H300-END. EXIT.
+      *--------------------------------
+       H400-WRITE-TRAILER.
+           WRITE REP-REC FROM TRAILER-1.
+           MOVE SPACES TO REP-REC.
+           WRITE REP-REC AFTER ADVANCING 1 LINES.
+           WRITE REP-REC FROM TRAILER-2.
+           WRITE REP-REC FROM TRAILER-3.
+           PERFORM VARYING WS-CX FROM 1 BY 1 UNTIL WS-CX > 1000
+              IF WS-CURR-SEEN(WS-CX) = 'Y'
+                 COMPUTE TRAILER-CURR = WS-CX - 1
+                 MOVE WS-CURR-TOTAL(WS-CX) TO TRAILER-TOTAL
+                 WRITE REP-REC FROM TRAILER-DETAIL
+              END-IF
+           END-PERFORM.
+           MOVE SPACES TO REP-REC.
+           WRITE REP-REC AFTER ADVANCING 1 LINES.
+           MOVE WS-REC-COUNT TO TRC-REC-COUNT.
+           WRITE REP-REC FROM TRAILER-COUNT-LINE.
+           MOVE WS-GRAND-TOTAL TO TRC-GRAND-TOTAL.
+           WRITE REP-REC FROM TRAILER-GRAND-LINE.
+       H400-END. EXIT.
+      *--------------------------------
+       H999-PROGRAM-EXIT.
+           CLOSE IDX-FILE.
+           CLOSE REP-FILE.
+           STOP RUN.
+       H999-END. EXIT.
+      *--------------------------------
